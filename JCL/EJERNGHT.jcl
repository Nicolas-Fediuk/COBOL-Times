@@ -0,0 +1,92 @@
+//EJERNGHT JOB (ACCTNO),'EJERCICIOS NOCTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB STREAM NOCTURNO - CORRE EJERCICIO1 A EJERCICIO5 EN ORDEN.
+//* CADA PASO SE SALTEA SI ALGUN PASO ANTERIOR NO TERMINO CON RC=0,
+//* EN LUGAR DE QUE EL OPERADOR TENGA QUE SUBMITEAR Y VIGILAR CADA
+//* PROGRAMA POR SEPARADO.
+//*********************************************************************
+//* EL PARM DE STEP010 LO LEE EJERCIC1 POR COMMAND-LINE (EXTENSION
+//* GNUCOBOL), NO POR UNA LISTA DE PARAMETROS DE LINKAGE SECTION, ASI
+//* QUE SOLO TIENE EFECTO CUANDO LA CORRIDA SE ARMA CON EL RUNTIME
+//* GNUCOBOL. SI EL TOPE NO LLEGA POR PARM, EL PROGRAMA LO PIDE POR
+//* SYSIN A CONTINUACION DE LA RESPUESTA DE REINICIO.
+//*********************************************************************
+//STEP010  EXEC PGM=Ejercicio1,PARM='00100'
+//STEPLIB  DD   DSN=PROD.EJER.LOADLIB,DISP=SHR
+//RPTFILE  DD   DSN=&&RPT1,DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//AUDITLOG DD   DSN=PROD.EJER.AUDITLOG,DISP=MOD
+//CKPTFILE DD   DSN=PROD.EJER.CKPTFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+N
+00100
+/*
+//*
+//IF010    IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=EJERCICIO2
+//STEPLIB  DD   DSN=PROD.EJER.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.EJER.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+1
+20
+3
+/*
+//ENDIF010 ENDIF
+//*
+//IF020    IF (STEP010.RC = 0 AND STEP020.RC = 0) THEN
+//STEP030  EXEC PGM=EJERCICIO3
+//STEPLIB  DD   DSN=PROD.EJER.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.EJER.AUDITLOG,DISP=MOD
+//EJERHIST DD   DSN=PROD.EJER.HISTORIA,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+5
+-005
+/*
+//ENDIF020 ENDIF
+//*
+//IF030    IF (STEP010.RC = 0 AND STEP020.RC = 0 AND
+//             STEP030.RC = 0) THEN
+//STEP040  EXEC PGM=EJERCICIO4
+//STEPLIB  DD   DSN=PROD.EJER.LOADLIB,DISP=SHR
+//BATCHIN  DD   DSN=PROD.EJER.BATCHIN,DISP=SHR
+//AUDITLOG DD   DSN=PROD.EJER.AUDITLOG,DISP=MOD
+//EXCPTLOG DD   DSN=PROD.EJER.EXCPTLOG,DISP=MOD
+//COLA     DD   DSN=PROD.EJER.COLA,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+NOCTURNO
+COBOL123
+B
+/*
+//ENDIF030 ENDIF
+//*
+//IF040    IF (STEP010.RC = 0 AND STEP020.RC = 0 AND
+//             STEP030.RC = 0 AND STEP040.RC = 0) THEN
+//STEP050  EXEC PGM=EJERCICIO5
+//STEPLIB  DD   DSN=PROD.EJER.LOADLIB,DISP=SHR
+//TABLASIN DD   DSN=PROD.EJER.TABLASIN,DISP=SHR
+//TABLAOUT DD   DSN=&&TABLAOUT,DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//AUDITLOG DD   DSN=PROD.EJER.AUDITLOG,DISP=MOD
+//EXCPTLOG DD   DSN=PROD.EJER.EXCPTLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+NOCTURNO
+COBOL123
+L
+/*
+//ENDIF040 ENDIF
+//*
+//IF050    IF (STEP010.RC = 0 AND STEP020.RC = 0 AND
+//             STEP030.RC = 0 AND STEP040.RC = 0 AND
+//             STEP050.RC = 0) THEN
+//STEP060  EXEC PGM=EODRPT
+//STEPLIB  DD   DSN=PROD.EJER.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.EJER.AUDITLOG,DISP=SHR
+//EODRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//ENDIF050 ENDIF
