@@ -0,0 +1,31 @@
+      ******************************************************************
+      *SIGNON - Validación de identificación de operador, compartida
+      *por EJERCICIO4 y EJERCICIO5 (y por cualquier otro programa que
+      *en adelante necesite pedir sign-on antes de aceptar datos).
+      *Recibe el operador y la clave ingresados y devuelve "S"/"N"
+      *según sean válidos.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNON.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SGN-CLAVE-VALIDA PIC X(08) VALUE "COBOL123".
+
+       LINKAGE SECTION.
+       01  SGN-OPERADOR-ID PIC X(08).
+       01  SGN-CLAVE PIC X(08).
+       01  SGN-AUTORIZADO PIC X(01).
+
+       PROCEDURE DIVISION USING SGN-OPERADOR-ID SGN-CLAVE
+               SGN-AUTORIZADO.
+
+           IF SGN-OPERADOR-ID NOT = SPACES
+                   AND SGN-CLAVE = SGN-CLAVE-VALIDA
+               MOVE "S" TO SGN-AUTORIZADO
+           ELSE
+               MOVE "N" TO SGN-AUTORIZADO
+           END-IF.
+
+           GOBACK.
+
+       END PROGRAM SIGNON.
