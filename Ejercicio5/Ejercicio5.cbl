@@ -1,25 +1,326 @@
       ******************************************************************
       * TABLA DE MULTIPLICAR
+      ******************************************************************
+      *Modificaciones:
+      *  - La tabla llegaba fija hasta el 10 y RESULTADO era PIC 9(3),
+      *    que se queda corto (llega a 999) cuando NUM anda en los 90
+      *    y pico. Ahora el tope de la tabla se puede pedir (12 por
+      *    defecto, como se enseña en la escuela) y RESULTADO se
+      *    ensancha para que no trunque un resultado real.
+      *  - Se agrega un reporte impreso (TABLAFILE) con encabezado de
+      *    curso/fecha, las filas de la tabla y salto de página, para
+      *    no tener que retipear la tabla desde una captura de
+      *    pantalla para los apuntes semanales.
+      *  - PROGRAM-ID pasa de YOUR-PROGRAM-NAME a EJERCICIO5: con el
+      *    driver consolidado (ver EJERMENU) dos programas con el
+      *    mismo PROGRAM-ID en la misma librería de carga era un
+      *    problema esperando pasar.
+      *  - Se agrega el registro de auditoría compartido (AUDITLOG,
+      *    ver COPYLIB/RUNAUD) para dejar rastro de quién corrió el
+      *    programa y cuándo.
+      *  - Se exige sign-on (CALL "SIGNON", compartido con EJERCICIO4)
+      *    antes de aceptar cualquier dato, para poder rastrear quién
+      *    generó cada tabla.
+      *  - Se agrega un modo de búsqueda inversa: dado el número y un
+      *    resultado, se busca con qué multiplicador se llega a ese
+      *    resultado dentro de la tabla, para no tener que recorrerla
+      *    a ojo cuando lo único que se necesita es el multiplicador.
+      *  - Se agrega un resguardo explícito de desborde al calcular
+      *    cada fila: si NUM * MULTIPLICADOR no entra en RESULTADO, en
+      *    vez de truncar en silencio se deja constancia en el
+      *    registro de excepciones compartido (EXCPTLOG, ver
+      *    COPYLIB/EXCLOG) y se salta esa fila.
+      *  - Se agrega un modo de corrida por lote: en vez de pedir un
+      *    único número por teclado, se puede leer un archivo
+      *    secuencial (TABLASIN) con un número por registro e imprimir
+      *    la tabla de cada uno en la misma corrida, con salto de
+      *    página entre una tabla y la siguiente, para no tener que
+      *    repetir el programa a mano por cada número del curso.
+      *  - AUDITLOG y EXCPTLOG se abren ahora con control de archivo
+      *    inexistente (igual que CKPTFILE en EJERCICIO1), para que la
+      *    primera corrida en un sistema nuevo no aborte por falta de
+      *    alguno de los dos. Un desborde detectado también deja
+      *    RETURN-CODE en 4 antes de grabar la auditoría, para que el
+      *    reporte de fin de día pueda mostrar la corrida como fallida.
+      *  - STOP RUN cambia a GOBACK: invocado desde EJERMENU como
+      *    CALL, un STOP RUN terminaba todo el run unit y el operador
+      *    no volvía nunca al menú.
+      *  - Invocado repetidas veces en el mismo run unit desde EJERMENU,
+      *    el WORKING-STORAGE no se reinicializaba entre corridas:
+      *    OPERADOR-AUTORIZADO seguía en "S" y se saltaba el sign-on
+      *    por completo a partir de la segunda selección, y
+      *    LOTE-FIN-DE-ARCHIVO/TABLA-HASTA quedaban con el valor de la
+      *    corrida anterior. Se marca el programa IS INITIAL PROGRAM
+      *    para que cada CALL arranque como la primera vez.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EJERCICIO5 IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLAFILE ASSIGN TO "TABLAOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
+           SELECT EXCPTLOG ASSIGN TO "EXCPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXC-STATUS.
+           SELECT LOTEFILE ASSIGN TO "TABLASIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  TABLAFILE
+           RECORDING MODE IS F.
+       01  TABLA-LINEA PIC X(80).
+
+       FD  LOTEFILE
+           RECORDING MODE IS F.
+       01  LOTE-REG PIC X(02).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       COPY RUNAUD.
+
+       FD  EXCPTLOG
+           RECORDING MODE IS F.
+       COPY EXCLOG.
+
        WORKING-STORAGE SECTION.
        01  NUM PIC 9(2).
        01  MULTIPLICADOR PIC 9(2) VALUE 1.
-       01  RESULTADO PIC 9(3).
+       01  RESULTADO PIC 9(5).
+       01  TABLA-HASTA PIC 9(2) VALUE 12.
+       01  TABLA-HASTA-ENTRADA PIC X(02).
+       01  FECHA-CORRIDA.
+           05  FC-ANO  PIC 9(4).
+           05  FC-MES  PIC 9(2).
+           05  FC-DIA  PIC 9(2).
+
+       01  RPT-ENCABEZADO-1.
+           05  FILLER PIC X(36)
+                   VALUE "CURSO: COBOL - TABLA DE MULTIPLICAR".
+           05  FILLER PIC X(44) VALUE SPACES.
+
+       01  RPT-ENCABEZADO-2.
+           05  FILLER PIC X(08) VALUE "FECHA: ".
+           05  HE-DIA  PIC 9(2).
+           05  FILLER PIC X(01) VALUE "/".
+           05  HE-MES  PIC 9(2).
+           05  FILLER PIC X(01) VALUE "/".
+           05  HE-ANO  PIC 9(4).
+           05  FILLER PIC X(12) VALUE "   NUMERO: ".
+           05  HE-NUM  PIC Z9.
+           05  FILLER PIC X(44) VALUE SPACES.
+
+       01  RPT-DETALLE.
+           05  DE-NUM  PIC Z9.
+           05  FILLER PIC X(03) VALUE " * ".
+           05  DE-MULT PIC Z9.
+           05  FILLER PIC X(03) VALUE " = ".
+           05  DE-RESULT PIC ZZZZ9.
+           05  FILLER PIC X(62) VALUE SPACES.
+
+       01  RPT-SALTO-PAGINA PIC X(01) VALUE X"0C".
+
+       01  OPERADOR-ID PIC X(08).
+       01  OPERADOR-CLAVE PIC X(08).
+       01  OPERADOR-AUTORIZADO PIC X(01) VALUE "N".
+           88  OPERADOR-OK VALUE "S".
+
+       01  MODO-ENTRADA PIC X(01).
+           88  ES-MODO-BUSQUEDA VALUE "B" "b".
+
+       01  RESULTADO-BUSCADO PIC 9(5).
+       01  MULTIPLICADOR-HALLADO PIC 9(2).
+       01  ENCONTRADO-FLAG PIC X(01) VALUE "N".
+           88  MULTIPLICADOR-ENCONTRADO VALUE "S".
+
+       01  DESBORDE-FLAG PIC X(01) VALUE "N".
+           88  HUBO-DESBORDE VALUE "S".
+
+       01  MODO-CORRIDA PIC X(01).
+           88  ES-CORRIDA-LOTE VALUE "L" "l".
+       01  LOTE-FIN-DE-ARCHIVO PIC X(01) VALUE "N".
+           88  HAY-FIN-DE-LOTE VALUE "S".
+
+       01  EXC-TIPO-ENTRADA PIC X(08).
+       01  EXC-DETALLE-ENTRADA PIC X(40).
+       01  AUD-STATUS PIC X(02).
+       01  EXC-STATUS PIC X(02).
+
        PROCEDURE DIVISION.
 
-           DISPLAY "INGRESE UN NUMERO".
-           ACCEPT NUM.
+           PERFORM PEDIR-SIGNON UNTIL OPERADOR-OK.
+
+           DISPLAY "MODO (I)NTERACTIVO O (L)OTE DE TABLAS?".
+           ACCEPT MODO-CORRIDA.
 
-           PERFORM CALCULAR 10 TIMES.
-           STOP RUN.
+           IF ES-CORRIDA-LOTE
+               PERFORM PROCESAR-LOTE-TABLAS
+           ELSE
+               DISPLAY "INGRESE UN NUMERO"
+               ACCEPT NUM
+
+               DISPLAY "MODO (T)ABLA O (B)USQUEDA DE MULTIPLICADOR?"
+               ACCEPT MODO-ENTRADA
+
+               IF ES-MODO-BUSQUEDA
+                   PERFORM PEDIR-Y-BUSCAR-MULTIPLICADOR
+               ELSE
+                   DISPLAY "HASTA QUE MULTIPLICADOR (ENTER = 12)"
+                   ACCEPT TABLA-HASTA-ENTRADA
+                   IF TABLA-HASTA-ENTRADA IS NUMERIC
+                           AND TABLA-HASTA-ENTRADA NOT = ZEROES
+                       MOVE TABLA-HASTA-ENTRADA TO TABLA-HASTA
+                   END-IF
+
+                   OPEN OUTPUT TABLAFILE
+                   PERFORM IMPRIMIR-TABLA
+                   CLOSE TABLAFILE
+               END-IF
+           END-IF.
+
+           PERFORM ESCRIBIR-AUDITORIA.
+
+           GOBACK.
+
+           ESCRIBIR-AUDITORIA.
+               ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+               ACCEPT AUD-RUN-TIME FROM TIME.
+               MOVE OPERADOR-ID TO AUD-OPERATOR-ID.
+               MOVE "EJERCIC5" TO AUD-PROGRAM-NAME.
+               MOVE RETURN-CODE TO AUD-RETURN-CODE.
+               OPEN EXTEND AUDITLOG.
+               IF AUD-STATUS = "35"
+                   OPEN OUTPUT AUDITLOG
+                   CLOSE AUDITLOG
+                   OPEN EXTEND AUDITLOG
+               END-IF.
+               WRITE AUD-RECORD.
+               CLOSE AUDITLOG.
+
+           ESCRIBIR-EXCEPCION.
+               ACCEPT EXC-RUN-DATE FROM DATE YYYYMMDD.
+               ACCEPT EXC-RUN-TIME FROM TIME.
+               MOVE "EJERCIC5" TO EXC-PROGRAM-NAME.
+               MOVE EXC-TIPO-ENTRADA TO EXC-TIPO.
+               MOVE EXC-DETALLE-ENTRADA TO EXC-DETALLE.
+               OPEN EXTEND EXCPTLOG.
+               IF EXC-STATUS = "35"
+                   OPEN OUTPUT EXCPTLOG
+                   CLOSE EXCPTLOG
+                   OPEN EXTEND EXCPTLOG
+               END-IF.
+               WRITE EXC-RECORD.
+               CLOSE EXCPTLOG.
+
+           PEDIR-SIGNON.
+               DISPLAY "OPERADOR ID".
+               ACCEPT OPERADOR-ID.
+               DISPLAY "CLAVE".
+               ACCEPT OPERADOR-CLAVE.
+               CALL "SIGNON" USING OPERADOR-ID OPERADOR-CLAVE
+                       OPERADOR-AUTORIZADO.
+               IF NOT OPERADOR-OK
+                   DISPLAY "ACCESO DENEGADO, REINTENTE"
+               END-IF.
+
+           IMPRIMIR-TABLA.
+               ACCEPT FECHA-CORRIDA FROM DATE YYYYMMDD.
+               MOVE FC-DIA TO HE-DIA.
+               MOVE FC-MES TO HE-MES.
+               MOVE FC-ANO TO HE-ANO.
+               MOVE NUM TO HE-NUM.
+               MOVE 1 TO MULTIPLICADOR.
+
+               WRITE TABLA-LINEA FROM RPT-ENCABEZADO-1.
+               WRITE TABLA-LINEA FROM RPT-ENCABEZADO-2.
+
+               PERFORM CALCULAR TABLA-HASTA TIMES.
+
+               WRITE TABLA-LINEA FROM RPT-SALTO-PAGINA.
 
            CALCULAR.
-               COMPUTE RESULTADO = NUM * MULTIPLICADOR.
-               DISPLAY NUM "*" MULTIPLICADOR "=" RESULTADO.
+               MOVE "N" TO DESBORDE-FLAG.
+               COMPUTE RESULTADO = NUM * MULTIPLICADOR
+                   ON SIZE ERROR
+                       MOVE "S" TO DESBORDE-FLAG
+                       MOVE "OVERFLOW" TO EXC-TIPO-ENTRADA
+                       MOVE "DESBORDE EN NUM * MULTIPLICADOR"
+                           TO EXC-DETALLE-ENTRADA
+                       PERFORM ESCRIBIR-EXCEPCION
+                       MOVE 4 TO RETURN-CODE
+               END-COMPUTE.
+               IF HUBO-DESBORDE
+                   DISPLAY "DESBORDE, SE SALTA LA FILA: " NUM
+                           "*" MULTIPLICADOR
+               ELSE
+                   DISPLAY NUM "*" MULTIPLICADOR "=" RESULTADO
+                   MOVE NUM TO DE-NUM
+                   MOVE MULTIPLICADOR TO DE-MULT
+                   MOVE RESULTADO TO DE-RESULT
+                   WRITE TABLA-LINEA FROM RPT-DETALLE
+               END-IF.
                ADD 1 TO MULTIPLICADOR.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+           PEDIR-Y-BUSCAR-MULTIPLICADOR.
+               DISPLAY "INGRESE EL RESULTADO A BUSCAR".
+               ACCEPT RESULTADO-BUSCADO.
+               MOVE "N" TO ENCONTRADO-FLAG.
+               PERFORM BUSCAR-MULTIPLICADOR
+                   VARYING MULTIPLICADOR FROM 1 BY 1
+                   UNTIL MULTIPLICADOR > TABLA-HASTA
+                       OR MULTIPLICADOR-ENCONTRADO.
+               IF MULTIPLICADOR-ENCONTRADO
+                   DISPLAY NUM " * " MULTIPLICADOR-HALLADO " = "
+                           RESULTADO-BUSCADO
+               ELSE
+                   DISPLAY "NO HAY MULTIPLICADOR ENTRE 1 Y "
+                           TABLA-HASTA " QUE DE ESE RESULTADO"
+               END-IF.
+
+           BUSCAR-MULTIPLICADOR.
+               MOVE "N" TO DESBORDE-FLAG.
+               COMPUTE RESULTADO = NUM * MULTIPLICADOR
+                   ON SIZE ERROR
+                       MOVE "S" TO DESBORDE-FLAG
+                       MOVE "OVERFLOW" TO EXC-TIPO-ENTRADA
+                       MOVE "DESBORDE EN NUM * MULTIPLICADOR"
+                           TO EXC-DETALLE-ENTRADA
+                       PERFORM ESCRIBIR-EXCEPCION
+                       MOVE 4 TO RETURN-CODE
+               END-COMPUTE.
+               IF NOT HUBO-DESBORDE AND RESULTADO = RESULTADO-BUSCADO
+                   MOVE MULTIPLICADOR TO MULTIPLICADOR-HALLADO
+                   MOVE "S" TO ENCONTRADO-FLAG
+               END-IF.
+
+           PROCESAR-LOTE-TABLAS.
+               OPEN INPUT LOTEFILE.
+               OPEN OUTPUT TABLAFILE.
+               READ LOTEFILE
+                   AT END MOVE "S" TO LOTE-FIN-DE-ARCHIVO
+               END-READ.
+               PERFORM GENERAR-TABLA-DE-LOTE UNTIL HAY-FIN-DE-LOTE.
+               CLOSE TABLAFILE.
+               CLOSE LOTEFILE.
+
+           GENERAR-TABLA-DE-LOTE.
+               IF LOTE-REG IS NUMERIC AND LOTE-REG NOT = ZEROES
+                   MOVE LOTE-REG TO NUM
+                   PERFORM IMPRIMIR-TABLA
+               ELSE
+                   DISPLAY "REGISTRO INVALIDO EN TABLASIN: " LOTE-REG
+                   MOVE "ACCEPT" TO EXC-TIPO-ENTRADA
+                   MOVE "REGISTRO TABLASIN INVALIDO: "
+                       TO EXC-DETALLE-ENTRADA
+                   MOVE LOTE-REG TO EXC-DETALLE-ENTRADA(29:2)
+                   PERFORM ESCRIBIR-EXCEPCION
+                   MOVE 4 TO RETURN-CODE
+               END-IF.
+               READ LOTEFILE
+                   AT END MOVE "S" TO LOTE-FIN-DE-ARCHIVO
+               END-READ.
+
+       END PROGRAM EJERCICIO5.
