@@ -1,21 +1,212 @@
       ******************************************************************
       *Hacer un programa para mostrar por pantalla los números del 1 al 10.
       *Importante: El programa no tiene ningún ingreso de datos
+      ******************************************************************
+      *Modificaciones:
+      *  - El límite de 10 quedó fijo en el PERFORM original. Ahora se
+      *    acepta por PARM de JCL o, si no vino, se pide por pantalla,
+      *    para poder correr el mismo programa con otro tope sin
+      *    recompilar.
+      *  - Se agrega un archivo de reporte (RPTFILE) con encabezado de
+      *    fecha y línea de total, para que la salida quede archivada
+      *    en vez de perderse en la pantalla.
+      *  - Se agrega el registro de auditoría compartido (AUDITLOG,
+      *    ver COPYLIB/RUNAUD) para dejar rastro de quién corrió el
+      *    programa y cuándo.
+      *  - Ahora que el tope es configurable y puede ser grande, se
+      *    agrega un punto de control (CKPTFILE) con el último NUM
+      *    procesado, grabado cada CKPT-INTERVALO números, y una
+      *    opción de reinicio que retoma desde ahí en vez de volver a
+      *    arrancar desde NUM = 1 tras un abend a mitad de corrida.
+      *  - El avance de NUM ahora lo hace el subprograma compartido
+      *    CONTADOR (el mismo que usan EJERCICIO3 y EJERCICIO4), en
+      *    vez de un ADD propio, para que el paso quede en un solo
+      *    lugar si el día de mañana cambia.
+      *  - AUDITLOG se abre ahora con control de archivo inexistente
+      *    (igual que CKPTFILE), para que la primera corrida en un
+      *    sistema nuevo no aborte por falta del archivo.
+      *  - STOP RUN cambia a GOBACK: invocado desde EJERMENU como
+      *    CALL, un STOP RUN terminaba todo el run unit y el operador
+      *    no volvía nunca al menú.
+      *  - El total del pie de RPTFILE sólo contaba lo mostrado en la
+      *    corrida actual, así que tras un reinicio el pie no reflejaba
+      *    el total real acumulado desde el principio. Ahora
+      *    TOTAL-MOSTRADOS también se graba en el punto de control y se
+      *    restaura al reanudar.
+      *  - La llamada a CONTADOR pasaba NUM (sin signo) directo como
+      *    argumento, mientras que EJERCICIO3/4 lo hacen a través de un
+      *    CNT-VALOR con el mismo tipo que espera el subprograma. Se
+      *    alinea este programa con ese mismo patrón.
+      *  - Invocado repetidas veces en el mismo run unit desde EJERMENU,
+      *    el WORKING-STORAGE no se reinicializaba entre corridas (NUM
+      *    y TOTAL-MOSTRADOS quedaban con el valor de la selección
+      *    anterior). Se marca el programa IS INITIAL PROGRAM para que
+      *    cada CALL arranque con los valores declarados en WORKING-
+      *    STORAGE, como si fuera la primera vez que se invoca.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Ejercicio1.
+       PROGRAM-ID. Ejercicio1 IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPTFILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
+           SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RPTFILE
+           RECORDING MODE IS F.
+       01  RPT-LINEA PIC X(80).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       COPY RUNAUD.
+
+       FD  CKPTFILE
+           RECORDING MODE IS F.
+       01  CKPT-REGISTRO.
+           05  CKPT-ULTIMO-NUM PIC 9(5).
+           05  CKPT-LIMITE PIC 9(5).
+           05  CKPT-TOTAL-MOSTRADOS PIC 9(5).
+
        WORKING-STORAGE SECTION.
-       01  NUM PIC 9(2).
+       01  NUM PIC 9(5) VALUE ZERO.
+       01  LIMITE PIC 9(5).
+       01  LIMITE-PARM PIC X(05).
+       01  ITERACIONES PIC 9(5).
+       01  TOTAL-MOSTRADOS PIC 9(5) VALUE ZERO.
+       01  CKPT-STATUS PIC X(02).
+       01  AUD-STATUS PIC X(02).
+       01  CKPT-INTERVALO PIC 9(5) VALUE 25.
+       01  CKPT-COCIENTE PIC 9(5).
+       01  CKPT-RESTO PIC 9(5).
+       01  REINICIO-ENTRADA PIC X(01).
+           88  ES-REINICIO VALUE "S" "s".
+       01  CNT-VALOR PIC 9(05).
+       01  CNT-PASO PIC 9(05) VALUE 1.
+       01  CNT-SENTIDO PIC X(01) VALUE "A".
+       01  FECHA-CORRIDA.
+           05  FC-ANO  PIC 9(4).
+           05  FC-MES  PIC 9(2).
+           05  FC-DIA  PIC 9(2).
+
+       01  RPT-ENCABEZADO.
+           05  FILLER PIC X(16) VALUE "FECHA DE CORRIDA".
+           05  FILLER PIC X(02) VALUE ": ".
+           05  HE-DIA  PIC 9(2).
+           05  FILLER PIC X(01) VALUE "/".
+           05  HE-MES  PIC 9(2).
+           05  FILLER PIC X(01) VALUE "/".
+           05  HE-ANO  PIC 9(4).
+           05  FILLER PIC X(53) VALUE SPACES.
+
+       01  RPT-DETALLE.
+           05  DE-NUM  PIC ZZZZ9.
+           05  FILLER PIC X(75) VALUE SPACES.
+
+       01  RPT-PIE.
+           05  FILLER PIC X(26) VALUE "TOTAL NUMBERS DISPLAYED: ".
+           05  PIE-TOTAL PIC ZZZZ9.
+           05  FILLER PIC X(49) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
-           PERFORM MOSTRAR 10 TIMES.
-           STOP RUN.
+           DISPLAY "REINICIAR DESDE EL ULTIMO PUNTO DE CONTROL? (S/N)".
+           ACCEPT REINICIO-ENTRADA.
+
+           IF ES-REINICIO
+               PERFORM LEER-CHECKPOINT
+           ELSE
+               ACCEPT LIMITE-PARM FROM COMMAND-LINE
+               IF LIMITE-PARM IS NUMERIC AND LIMITE-PARM NOT = ZEROES
+                   MOVE LIMITE-PARM TO LIMITE
+               ELSE
+                   DISPLAY
+                     "INGRESE EL TOPE (CANTIDAD DE NUMEROS A MOSTRAR)"
+                   ACCEPT LIMITE
+               END-IF
+           END-IF.
+
+           COMPUTE ITERACIONES = LIMITE - NUM.
+
+           ACCEPT FECHA-CORRIDA FROM DATE YYYYMMDD.
+           MOVE FC-DIA TO HE-DIA.
+           MOVE FC-MES TO HE-MES.
+           MOVE FC-ANO TO HE-ANO.
+
+           IF ES-REINICIO
+               OPEN EXTEND RPTFILE
+           ELSE
+               OPEN OUTPUT RPTFILE
+               WRITE RPT-LINEA FROM RPT-ENCABEZADO
+           END-IF.
+
+           PERFORM MOSTRAR ITERACIONES TIMES.
+
+           MOVE TOTAL-MOSTRADOS TO PIE-TOTAL.
+           WRITE RPT-LINEA FROM RPT-PIE.
+           CLOSE RPTFILE.
+
+           PERFORM ESCRIBIR-AUDITORIA.
+
+           GOBACK.
+
+               LEER-CHECKPOINT.
+                   OPEN INPUT CKPTFILE.
+                   IF CKPT-STATUS = "00"
+                       READ CKPTFILE
+                       MOVE CKPT-ULTIMO-NUM TO NUM
+                       MOVE CKPT-LIMITE TO LIMITE
+                       MOVE CKPT-TOTAL-MOSTRADOS TO TOTAL-MOSTRADOS
+                       CLOSE CKPTFILE
+                   ELSE
+                       DISPLAY "NO HAY PUNTO DE CONTROL, ARRANCA DE 0"
+                       MOVE ZERO TO NUM
+                       DISPLAY "INGRESE EL TOPE"
+                       ACCEPT LIMITE
+                   END-IF.
+
+               GRABAR-CHECKPOINT.
+                   MOVE NUM TO CKPT-ULTIMO-NUM.
+                   MOVE LIMITE TO CKPT-LIMITE.
+                   MOVE TOTAL-MOSTRADOS TO CKPT-TOTAL-MOSTRADOS.
+                   OPEN OUTPUT CKPTFILE.
+                   WRITE CKPT-REGISTRO.
+                   CLOSE CKPTFILE.
+
+               ESCRIBIR-AUDITORIA.
+                   ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+                   ACCEPT AUD-RUN-TIME FROM TIME.
+                   MOVE SPACES TO AUD-OPERATOR-ID.
+                   MOVE "EJERCIC1" TO AUD-PROGRAM-NAME.
+                   MOVE RETURN-CODE TO AUD-RETURN-CODE.
+                   OPEN EXTEND AUDITLOG.
+                   IF AUD-STATUS = "35"
+                       OPEN OUTPUT AUDITLOG
+                       CLOSE AUDITLOG
+                       OPEN EXTEND AUDITLOG
+                   END-IF.
+                   WRITE AUD-RECORD.
+                   CLOSE AUDITLOG.
 
                MOSTRAR.
-                   ADD 1 TO NUM.
+                   MOVE NUM TO CNT-VALOR.
+                   CALL "CONTADOR" USING CNT-VALOR CNT-PASO CNT-SENTIDO.
+                   MOVE CNT-VALOR TO NUM.
                    DISPLAY NUM.
+                   MOVE NUM TO DE-NUM.
+                   WRITE RPT-LINEA FROM RPT-DETALLE.
+                   ADD 1 TO TOTAL-MOSTRADOS.
+                   DIVIDE NUM BY CKPT-INTERVALO
+                       GIVING CKPT-COCIENTE
+                       REMAINDER CKPT-RESTO.
+                   IF CKPT-RESTO = ZERO
+                       PERFORM GRABAR-CHECKPOINT
+                   END-IF.
 
        END PROGRAM Ejercicio1.
