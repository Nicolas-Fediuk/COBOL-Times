@@ -0,0 +1,51 @@
+      ******************************************************************
+      *Menú/driver que consolida los Ejercicio1-5 en un único punto de
+      *entrada, en lugar de tener que compilar y correr cinco
+      *ejecutables sueltos. Cada ejercicio se invoca por CALL como
+      *subprograma, con su propio PROGRAM-ID, y también se puede seguir
+      *ejecutando de forma independiente (por ejemplo desde el JCL
+      *nocturno).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJERMENU.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  OPCION PIC X(01).
+       01  SEGUIR PIC X(01) VALUE "S".
+           88  HAY-QUE-SEGUIR VALUE "S".
+       PROCEDURE DIVISION.
+
+           PERFORM MOSTRAR-MENU-Y-EJECUTAR UNTIL NOT HAY-QUE-SEGUIR.
+           STOP RUN.
+
+               MOSTRAR-MENU-Y-EJECUTAR.
+                   DISPLAY "=================================".
+                   DISPLAY " 1 - EJERCICIO 1 (1 A N)".
+                   DISPLAY " 2 - EJERCICIO 2 (SECUENCIA SALTEADA)".
+                   DISPLAY " 3 - EJERCICIO 3 (CUENTA REGRESIVA)".
+                   DISPLAY " 4 - EJERCICIO 4 (RANGO A PEDIDO)".
+                   DISPLAY " 5 - EJERCICIO 5 (TABLA DE MULTIPLICAR)".
+                   DISPLAY " 0 - SALIR".
+                   DISPLAY "=================================".
+                   DISPLAY "OPCION?".
+                   ACCEPT OPCION.
+
+                   EVALUATE OPCION
+                       WHEN "1"
+                           CALL "Ejercicio1"
+                       WHEN "2"
+                           CALL "EJERCICIO2"
+                       WHEN "3"
+                           CALL "EJERCICIO3"
+                       WHEN "4"
+                           CALL "EJERCICIO4"
+                       WHEN "5"
+                           CALL "EJERCICIO5"
+                       WHEN "0"
+                           MOVE "N" TO SEGUIR
+                       WHEN OTHER
+                           DISPLAY "OPCION INVALIDA"
+                   END-EVALUATE.
+
+       END PROGRAM EJERMENU.
