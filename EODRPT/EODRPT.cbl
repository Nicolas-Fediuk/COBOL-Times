@@ -0,0 +1,149 @@
+      ******************************************************************
+      *EODRPT - Reporte de fin de día que lee el registro de auditoría
+      *compartido (AUDITLOG, ver COPYLIB/RUNAUD) escrito por
+      *EJERCICIO1-5 y arma una sola tabla consolidada: cuántas veces
+      *corrió cada programa hoy, quién lo corrió y qué corridas
+      *fallaron. Antes esto había que armarlo a mano juntando la
+      *salida de los cinco programas.
+      ******************************************************************
+      *Modificaciones:
+      *  - OPEN INPUT AUDITLOG abortaba si el archivo todavía no
+      *    existía (primera vez que corre este reporte en un sistema
+      *    nuevo, antes de que cualquier EJERCICIOx haya escrito una
+      *    auditoría). Ahora se controla el estado del archivo y, si
+      *    no existe, el reporte sale con la tabla en cero en lugar de
+      *    abortar.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
+           SELECT EODOUT ASSIGN TO "EODRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       COPY RUNAUD.
+
+       FD  EODOUT
+           RECORDING MODE IS F.
+       01  EOD-LINEA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FECHA-HOY PIC 9(08).
+       01  FIN-DE-ARCHIVO PIC X(01) VALUE "N".
+           88  HAY-FIN-DE-ARCHIVO VALUE "S".
+       01  AUD-STATUS PIC X(02).
+
+       01  TABLA-PROGRAMAS.
+           05  TP-ENTRADA OCCURS 5 TIMES INDEXED BY IDX-PROG.
+               10  TP-NOMBRE PIC X(08).
+               10  TP-CORRIDAS PIC 9(05).
+               10  TP-FALLOS PIC 9(05).
+
+       01  RPT-TITULO.
+           05  FILLER PIC X(30) VALUE "RESUMEN DE FIN DE DIA - EJER".
+           05  FILLER PIC X(50) VALUE SPACES.
+
+       01  RPT-ENCABEZADO-DET.
+           05  FILLER PIC X(12) VALUE "ACTIVIDAD:".
+           05  FILLER PIC X(68) VALUE SPACES.
+
+       01  RPT-DETALLE.
+           05  DET-PROGRAMA PIC X(08).
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  DET-OPERADOR PIC X(08).
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(04) VALUE "RC=".
+           05  DET-RC PIC ZZZ9.
+           05  FILLER PIC X(56) VALUE SPACES.
+
+       01  RPT-ENCABEZADO-RES.
+           05  FILLER PIC X(12) VALUE "PROGRAMA".
+           05  FILLER PIC X(10) VALUE "CORRIDAS".
+           05  FILLER PIC X(10) VALUE "FALLOS".
+           05  FILLER PIC X(48) VALUE SPACES.
+
+       01  RPT-RESUMEN.
+           05  RES-PROGRAMA PIC X(08).
+           05  FILLER PIC X(04) VALUE SPACES.
+           05  RES-CORRIDAS PIC ZZZZ9.
+           05  FILLER PIC X(05) VALUE SPACES.
+           05  RES-FALLOS PIC ZZZZ9.
+           05  FILLER PIC X(48) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT FECHA-HOY FROM DATE YYYYMMDD.
+
+           MOVE "EJERCIC1" TO TP-NOMBRE(1).
+           MOVE "EJERCIC2" TO TP-NOMBRE(2).
+           MOVE "EJERCIC3" TO TP-NOMBRE(3).
+           MOVE "EJERCIC4" TO TP-NOMBRE(4).
+           MOVE "EJERCIC5" TO TP-NOMBRE(5).
+           PERFORM PONER-EN-CERO
+               VARYING IDX-PROG FROM 1 BY 1 UNTIL IDX-PROG > 5.
+
+           OPEN INPUT AUDITLOG.
+           OPEN OUTPUT EODOUT.
+
+           WRITE EOD-LINEA FROM RPT-TITULO.
+           WRITE EOD-LINEA FROM RPT-ENCABEZADO-DET.
+
+           IF AUD-STATUS = "35"
+               DISPLAY "NO HAY AUDITLOG TODAVIA, REPORTE EN CERO"
+               MOVE "S" TO FIN-DE-ARCHIVO
+           ELSE
+               READ AUDITLOG
+                   AT END MOVE "S" TO FIN-DE-ARCHIVO
+               END-READ
+           END-IF.
+           PERFORM PROCESAR-REGISTRO UNTIL HAY-FIN-DE-ARCHIVO.
+
+           WRITE EOD-LINEA FROM RPT-ENCABEZADO-RES.
+           PERFORM IMPRIMIR-UNA-FILA
+               VARYING IDX-PROG FROM 1 BY 1 UNTIL IDX-PROG > 5.
+
+           CLOSE AUDITLOG.
+           CLOSE EODOUT.
+
+           STOP RUN.
+
+               PONER-EN-CERO.
+                   MOVE ZERO TO TP-CORRIDAS(IDX-PROG).
+                   MOVE ZERO TO TP-FALLOS(IDX-PROG).
+
+               PROCESAR-REGISTRO.
+                   IF AUD-RUN-DATE = FECHA-HOY
+                       SET IDX-PROG TO 1
+                       SEARCH TP-ENTRADA
+                           AT END
+                               DISPLAY "PROGRAMA DESCONOCIDO EN "
+                                   "AUDITLOG: " AUD-PROGRAM-NAME
+                           WHEN TP-NOMBRE(IDX-PROG) = AUD-PROGRAM-NAME
+                               ADD 1 TO TP-CORRIDAS(IDX-PROG)
+                               MOVE AUD-PROGRAM-NAME TO DET-PROGRAMA
+                               MOVE AUD-OPERATOR-ID TO DET-OPERADOR
+                               MOVE AUD-RETURN-CODE TO DET-RC
+                               WRITE EOD-LINEA FROM RPT-DETALLE
+                               IF AUD-RETURN-CODE NOT = ZERO
+                                   ADD 1 TO TP-FALLOS(IDX-PROG)
+                               END-IF
+                       END-SEARCH
+                   END-IF.
+                   READ AUDITLOG
+                       AT END MOVE "S" TO FIN-DE-ARCHIVO
+                   END-READ.
+
+               IMPRIMIR-UNA-FILA.
+                   MOVE TP-NOMBRE(IDX-PROG) TO RES-PROGRAMA.
+                   MOVE TP-CORRIDAS(IDX-PROG) TO RES-CORRIDAS.
+                   MOVE TP-FALLOS(IDX-PROG) TO RES-FALLOS.
+                   WRITE EOD-LINEA FROM RPT-RESUMEN.
+
+       END PROGRAM EODRPT.
