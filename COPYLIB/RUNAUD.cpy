@@ -0,0 +1,11 @@
+      ******************************************************************
+      *RUNAUD - Registro de auditoría de corridas, compartido por todos
+      *los programas de Ejercicio1-5 (y por EJERMENU cuando corre como
+      *driver). Un registro por ejecución en AUDITLOG.
+      ******************************************************************
+       01  AUD-RECORD.
+           05  AUD-RUN-DATE PIC 9(08).
+           05  AUD-RUN-TIME PIC 9(06).
+           05  AUD-OPERATOR-ID PIC X(08).
+           05  AUD-PROGRAM-NAME PIC X(08).
+           05  AUD-RETURN-CODE PIC 9(04).
