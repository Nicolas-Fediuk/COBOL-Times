@@ -0,0 +1,12 @@
+      ******************************************************************
+      *EXCLOG - Registro de excepción, compartido por los programas
+      *que necesitan dejar constancia de una entrada rechazada o un
+      *desborde de cálculo, por separado del registro de auditoría de
+      *cada corrida (ver RUNAUD).
+      ******************************************************************
+       01  EXC-RECORD.
+           05  EXC-RUN-DATE PIC 9(08).
+           05  EXC-RUN-TIME PIC 9(06).
+           05  EXC-PROGRAM-NAME PIC X(08).
+           05  EXC-TIPO PIC X(08).
+           05  EXC-DETALLE PIC X(40).
