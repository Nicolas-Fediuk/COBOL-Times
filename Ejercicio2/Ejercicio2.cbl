@@ -2,23 +2,149 @@
       *Hacer un programa para mostrar por pantalla los números del 1 al 20 salteando de a 3
       *elementos. Es decir: 1, 4, 7, 10, 13, 16, 19.
       *Importante: El programa no tiene ningún ingreso de datos.
+      ******************************************************************
+      *Modificaciones:
+      *  - CALCULO = 20 / 3 truncaba a 6 repeticiones y se perdía el
+      *    19 final prometido en el encabezado. La cantidad de
+      *    repeticiones ahora sale de (FIN - INICIO) / PASO + 1, que
+      *    sí cubre el último valor de la secuencia.
+      *  - INICIO, FIN y PASO ahora se piden por pantalla en lugar de
+      *    venir fijos en 1, 20 y 3, para poder generar otras
+      *    secuencias salteadas (números de bin, cheques cada 5, etc.)
+      *    sin tocar el programa.
+      *  - Se agrega el registro de auditoría compartido (AUDITLOG,
+      *    ver COPYLIB/RUNAUD) para dejar rastro de quién corrió el
+      *    programa y cuándo.
+      *  - Ahora admite secuencias descendentes (por ej. 20, 17, 14,
+      *    ..., 2): si el valor final ingresado es menor que el
+      *    inicial, el programa resta el paso en lugar de sumarlo, sin
+      *    necesidad de un dato adicional que indique el sentido.
+      *  - Se agrega un total de control: la cantidad de valores y la
+      *    suma esperada se calculan de entrada (suma de una
+      *    progresión aritmética) y se comparan contra lo realmente
+      *    mostrado, para detectar una secuencia mal generada.
+      *  - La suma esperada usaba el FIN ingresado como último término
+      *    de la progresión, pero cuando el PASO no divide exacto a
+      *    (FIN - INICIO) el último valor realmente mostrado es menor
+      *    que FIN (el caso de ejemplo: 1 a 20 de a 3 termina en 19, no
+      *    en 20), y el total de control daba mal en una corrida
+      *    perfectamente correcta. Ahora se calcula primero el último
+      *    término real de la secuencia y ese es el que entra en la
+      *    fórmula de la suma.
+      *  - AUDITLOG se abre ahora con control de archivo inexistente
+      *    (igual que CKPTFILE en EJERCICIO1), para que la primera
+      *    corrida en un sistema nuevo no aborte por falta del archivo.
+      *  - PASO se aceptaba sin validar; un 0 (fácil de tipear) hacía
+      *    que el cálculo de CALCULO dividiera por cero y abortara.
+      *    Ahora se pide sobre un campo alfanumérico y se vuelve a
+      *    pedir hasta que sea numérico y distinto de cero, igual que
+      *    el resto de los datos que se piden por pantalla en este
+      *    cambio.
+      *  - Invocado repetidas veces en el mismo run unit desde EJERMENU,
+      *    el WORKING-STORAGE no se reinicializaba entre corridas
+      *    (PASO-VALIDO, SUMA-REAL y CANTIDAD-REAL quedaban con el
+      *    valor de la selección anterior, haciendo fallar el total de
+      *    control en la segunda corrida). Se marca el programa IS
+      *    INITIAL PROGRAM para que cada CALL arranque como la primera
+      *    vez.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJERCICIO2.
+       PROGRAM-ID. EJERCICIO2 IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       COPY RUNAUD.
+
        WORKING-STORAGE SECTION.
-       01  NUM PIC 9(2) VALUE 1.
-       01  CALCULO PIC 9(2).
+       01  NUM PIC 9(5).
+       01  CALCULO PIC 9(5).
+       01  INICIO PIC 9(5).
+       01  FIN PIC 9(5).
+       01  PASO PIC 9(5).
+       01  PASO-ENTRADA PIC X(05).
+       01  PASO-VALIDO PIC X(01) VALUE "N".
+           88  ES-PASO-VALIDO VALUE "S".
+       01  SENTIDO PIC X(01) VALUE "A".
+           88  ES-DESCENDENTE VALUE "D".
+       01  SUMA-ESPERADA PIC 9(7).
+       01  SUMA-REAL PIC 9(7) VALUE ZERO.
+       01  CANTIDAD-REAL PIC 9(5) VALUE ZERO.
+       01  ULTIMO-VALOR PIC 9(5).
+       01  AUD-STATUS PIC X(02).
        PROCEDURE DIVISION.
 .
-           COMPUTE CALCULO = 20 / 3.
+           DISPLAY "INGRESE VALOR INICIAL".
+           ACCEPT INICIO.
+           DISPLAY "INGRESE VALOR FINAL".
+           ACCEPT FIN.
+           PERFORM PEDIR-PASO UNTIL ES-PASO-VALIDO.
+
+           MOVE INICIO TO NUM.
+           IF FIN < INICIO
+               MOVE "D" TO SENTIDO
+               COMPUTE CALCULO = (INICIO - FIN) / PASO + 1
+               COMPUTE ULTIMO-VALOR = INICIO - (CALCULO - 1) * PASO
+           ELSE
+               COMPUTE CALCULO = (FIN - INICIO) / PASO + 1
+               COMPUTE ULTIMO-VALOR = INICIO + (CALCULO - 1) * PASO
+           END-IF.
+           COMPUTE SUMA-ESPERADA =
+               CALCULO * (INICIO + ULTIMO-VALOR) / 2.
 
            PERFORM SUMAR CALCULO TIMES.
 
+           IF CANTIDAD-REAL = CALCULO AND SUMA-REAL = SUMA-ESPERADA
+               DISPLAY "TOTAL DE CONTROL OK"
+           ELSE
+               DISPLAY "TOTAL DE CONTROL NO COINCIDE - ESPERADO: "
+                       SUMA-ESPERADA " REAL: " SUMA-REAL
+           END-IF.
+
+           PERFORM ESCRIBIR-AUDITORIA.
+           GOBACK.
+
+               PEDIR-PASO.
+                   DISPLAY "INGRESE EL PASO (SALTO)".
+                   ACCEPT PASO-ENTRADA.
+                   IF PASO-ENTRADA IS NUMERIC
+                           AND PASO-ENTRADA NOT = ZEROES
+                       MOVE PASO-ENTRADA TO PASO
+                       MOVE "S" TO PASO-VALIDO
+                   ELSE
+                       DISPLAY "VALOR INVALIDO, REINTENTE"
+                       MOVE "N" TO PASO-VALIDO
+                   END-IF.
+
                SUMAR.
                    DISPLAY NUM.
-                   ADD 3 TO NUM.
+                   ADD NUM TO SUMA-REAL.
+                   ADD 1 TO CANTIDAD-REAL.
+                   IF ES-DESCENDENTE
+                       SUBTRACT PASO FROM NUM
+                   ELSE
+                       ADD PASO TO NUM
+                   END-IF.
 
+               ESCRIBIR-AUDITORIA.
+                   ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+                   ACCEPT AUD-RUN-TIME FROM TIME.
+                   MOVE SPACES TO AUD-OPERATOR-ID.
+                   MOVE "EJERCIC2" TO AUD-PROGRAM-NAME.
+                   MOVE RETURN-CODE TO AUD-RETURN-CODE.
+                   OPEN EXTEND AUDITLOG.
+                   IF AUD-STATUS = "35"
+                       OPEN OUTPUT AUDITLOG
+                       CLOSE AUDITLOG
+                       OPEN EXTEND AUDITLOG
+                   END-IF.
+                   WRITE AUD-RECORD.
+                   CLOSE AUDITLOG.
 
        END PROGRAM EJERCICIO2.
