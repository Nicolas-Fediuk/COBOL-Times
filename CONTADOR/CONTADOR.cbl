@@ -0,0 +1,31 @@
+      ******************************************************************
+      *CONTADOR - Avance de contador compartido por EJERCICIO1,
+      *EJERCICIO3 y EJERCICIO4, que hasta ahora repetían cada uno su
+      *propio ADD/SUBTRACT para llevar el NUM de la vuelta. Recibe el
+      *valor actual, el paso y el sentido ("A"scendente/"D"escendente)
+      *y devuelve el valor actualizado.
+      *CNT-VALOR es PIC S9(05) para que un conteo descendente pueda
+      *cruzar por cero sin desbordar; un valor positivo ocupa el mismo
+      *byte final que la versión sin signo, así que no afecta a los
+      *llamadores que nunca bajan de cero.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTADOR.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  CNT-VALOR PIC S9(05).
+       01  CNT-PASO PIC 9(05).
+       01  CNT-SENTIDO PIC X(01).
+           88  CNT-DESCENDENTE VALUE "D" "d".
+
+       PROCEDURE DIVISION USING CNT-VALOR CNT-PASO CNT-SENTIDO.
+
+           IF CNT-DESCENDENTE
+               SUBTRACT CNT-PASO FROM CNT-VALOR
+           ELSE
+               ADD CNT-PASO TO CNT-VALOR
+           END-IF.
+
+           GOBACK.
+
+       END PROGRAM CONTADOR.
