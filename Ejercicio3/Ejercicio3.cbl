@@ -2,21 +2,234 @@
       *Hacer un programa para mostrar por pantalla los n�meros del 20 al 1 en orden
       *decreciente.
       *Importante: El programa no tiene ning�n ingreso de datos.
+      ******************************************************************
+      *Modificaciones:
+      *  - Se agrega un total de control que acumula cada valor
+      *    mostrado y se compara contra la suma conocida de 20 a 1
+      *    (210), para poder detectar un conteo mal hecho igual que
+      *    se balancea cualquier otro total de control.
+      *  - Se marcan los múltiplos del intervalo de hito (5 por
+      *    defecto, configurable) para poder ver de un vistazo los
+      *    cruces de umbral cuando se usa el conteo como reemplazo de
+      *    una baja de inventario.
+      *  - Se agrega el registro de auditoría compartido (AUDITLOG,
+      *    ver COPYLIB/RUNAUD) para dejar rastro de quién corrió el
+      *    programa y cuándo.
+      *  - Cada número mostrado se graba ahora en un archivo histórico
+      *    indexado (EJERHIST), con clave fecha de corrida + número de
+      *    secuencia, para poder reconstruir después cualquier conteo
+      *    ya corrido sin depender de lo que haya quedado en pantalla.
+      *  - El descuento de NUM ahora lo hace el subprograma compartido
+      *    CONTADOR (el mismo que usan EJERCICIO1 y EJERCICIO4), en
+      *    vez de un SUBTRACT propio.
+      *  - El conteo ya puede cruzar el cero: se puede pedir un límite
+      *    inferior negativo (por defecto 1, como antes) y NUM pasa a
+      *    ser un campo con signo para representarlo.
+      *  - La clase NUMERIC de COBOL no acepta un signo "-" en un
+      *    campo alfanumérico, así que un límite inferior negativo
+      *    tecleado tal cual lo pide el mensaje (por ej. "-005") no
+      *    entraba nunca. Ahora el signo se revisa por separado del
+      *    primer byte y sólo el resto se valida como numérico. De
+      *    paso se acota el límite a 20 como máximo, para que la
+      *    cantidad de números a mostrar no termine negativa.
+      *  - AUDITLOG se abre ahora con control de archivo inexistente
+      *    (igual que EJERHIST), para que la primera corrida en un
+      *    sistema nuevo no aborte por falta del archivo.
+      *  - STOP RUN cambia a GOBACK: invocado desde EJERMENU como
+      *    CALL, un STOP RUN terminaba todo el run unit y el operador
+      *    no volvía nunca al menú.
+      *  - HIST-SECUENCIA-ACTUAL arrancaba siempre en cero, así que una
+      *    segunda corrida el mismo día repetía las claves de la
+      *    primera y cada WRITE a EJERHIST caía en INVALID KEY sin
+      *    grabar nada. Ahora, al abrir, se busca la secuencia más alta
+      *    ya grabada para la fecha de corrida y se sigue desde ahí.
+      *  - En la rama sin signo, mover LIMITE-INFERIOR-ENTRADA (X(04))
+      *    entero a LIMITE-INFERIOR (S9(3)) truncaba un valor de 4
+      *    dígitos en vez de rechazarlo (por ej. "1005" quedaba en
+      *    005). Ahora se exige que el primer byte sea "0" (la entrada
+      *    siempre llega rellenada con ceros a la izquierda) antes de
+      *    mover los 3 dígitos restantes.
+      *  - Invocado repetidas veces en el mismo run unit desde EJERMENU,
+      *    el WORKING-STORAGE no se reinicializaba entre corridas
+      *    (TOTAL-CONTROL quedaba con el valor de la selección
+      *    anterior, haciendo fallar el total de control en la segunda
+      *    corrida). Se marca el programa IS INITIAL PROGRAM para que
+      *    cada CALL arranque como la primera vez.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJERCICIO3.
+       PROGRAM-ID. EJERCICIO3 IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
+           SELECT EJERHIST ASSIGN TO "EJERHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-CLAVE
+               FILE STATUS IS HIST-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       COPY RUNAUD.
+
+       FD  EJERHIST.
+       01  HIST-REGISTRO.
+           05  HIST-CLAVE.
+               10  HIST-FECHA PIC 9(08).
+               10  HIST-SECUENCIA PIC 9(05).
+           05  HIST-NUM PIC S9(03).
+           05  HIST-HITO PIC X(01).
+
        WORKING-STORAGE SECTION.
-       01  NUM PIC 9(2) VALUE 20.
+       01  NUM PIC S9(3) VALUE 20.
+       01  TOTAL-CONTROL PIC S9(5) VALUE ZERO.
+       01  TOTAL-ESPERADO PIC S9(5) VALUE 210.
+       01  HITO-INTERVALO PIC 9(2) VALUE 5.
+       01  HITO-RESTO PIC S9(2).
+       01  HITO-COCIENTE PIC S9(2).
+       01  HIST-STATUS PIC X(02).
+       01  HIST-SECUENCIA-ACTUAL PIC 9(05) VALUE ZERO.
+       01  FECHA-CORRIDA-HIST PIC 9(08).
+       01  CNT-VALOR PIC S9(05).
+       01  CNT-PASO PIC 9(05) VALUE 1.
+       01  CNT-SENTIDO PIC X(01) VALUE "D".
+       01  LIMITE-INFERIOR PIC S9(3) VALUE 1.
+       01  LIMITE-INFERIOR-ENTRADA PIC X(04).
+       01  LIMITE-INFERIOR-SIGNO PIC X(01).
+       01  LIMITE-INFERIOR-MAGNITUD PIC 9(03).
+       01  CANTIDAD-NUMEROS PIC 9(5).
+       01  AUD-STATUS PIC X(02).
        PROCEDURE DIVISION.
 
-           PERFORM NUMEROS 20 TIMES.
-           STOP RUN.
+           DISPLAY "INTERVALO DE HITO A MARCAR (ENTER = 5)".
+           ACCEPT HITO-INTERVALO.
+           IF HITO-INTERVALO = ZERO
+               MOVE 5 TO HITO-INTERVALO
+           END-IF.
+
+           DISPLAY "LIMITE INFERIOR DEL CONTEO (PUEDE SER NEGATIVO,"
+                   " ENTER = 1)".
+           ACCEPT LIMITE-INFERIOR-ENTRADA.
+           MOVE LIMITE-INFERIOR-ENTRADA(1:1) TO LIMITE-INFERIOR-SIGNO.
+           IF LIMITE-INFERIOR-SIGNO = "-"
+               IF LIMITE-INFERIOR-ENTRADA(2:3) IS NUMERIC
+                   MOVE LIMITE-INFERIOR-ENTRADA(2:3)
+                       TO LIMITE-INFERIOR-MAGNITUD
+                   COMPUTE LIMITE-INFERIOR =
+                       ZERO - LIMITE-INFERIOR-MAGNITUD
+               END-IF
+           ELSE
+               IF LIMITE-INFERIOR-ENTRADA(1:1) = "0"
+                       AND LIMITE-INFERIOR-ENTRADA(2:3) IS NUMERIC
+                   MOVE LIMITE-INFERIOR-ENTRADA(2:3) TO LIMITE-INFERIOR
+               END-IF
+           END-IF.
+
+           IF LIMITE-INFERIOR > 20
+               DISPLAY "LIMITE INFERIOR NO PUEDE SUPERAR 20, SE USA 1"
+               MOVE 1 TO LIMITE-INFERIOR
+           END-IF.
+
+           COMPUTE CANTIDAD-NUMEROS = 20 - LIMITE-INFERIOR + 1.
+           COMPUTE TOTAL-ESPERADO =
+               CANTIDAD-NUMEROS * (20 + LIMITE-INFERIOR) / 2.
+
+           ACCEPT FECHA-CORRIDA-HIST FROM DATE YYYYMMDD.
+           PERFORM ABRIR-HISTORICO.
+
+           PERFORM NUMEROS CANTIDAD-NUMEROS TIMES.
+
+           CLOSE EJERHIST.
+
+           DISPLAY "TOTAL DE CONTROL: " TOTAL-CONTROL.
+           IF TOTAL-CONTROL = TOTAL-ESPERADO
+               DISPLAY "TOTAL DE CONTROL OK"
+           ELSE
+               DISPLAY "TOTAL DE CONTROL NO COINCIDE - ESPERADO: "
+                       TOTAL-ESPERADO
+           END-IF.
+
+           PERFORM ESCRIBIR-AUDITORIA.
+
+           GOBACK.
+
+               ESCRIBIR-AUDITORIA.
+                   ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+                   ACCEPT AUD-RUN-TIME FROM TIME.
+                   MOVE SPACES TO AUD-OPERATOR-ID.
+                   MOVE "EJERCIC3" TO AUD-PROGRAM-NAME.
+                   MOVE RETURN-CODE TO AUD-RETURN-CODE.
+                   OPEN EXTEND AUDITLOG.
+                   IF AUD-STATUS = "35"
+                       OPEN OUTPUT AUDITLOG
+                       CLOSE AUDITLOG
+                       OPEN EXTEND AUDITLOG
+                   END-IF.
+                   WRITE AUD-RECORD.
+                   CLOSE AUDITLOG.
+
+               ABRIR-HISTORICO.
+                   OPEN I-O EJERHIST.
+                   IF HIST-STATUS = "35"
+                       OPEN OUTPUT EJERHIST
+                       CLOSE EJERHIST
+                       OPEN I-O EJERHIST
+                   END-IF.
+                   PERFORM PRIMAR-SECUENCIA.
+
+               PRIMAR-SECUENCIA.
+                   MOVE FECHA-CORRIDA-HIST TO HIST-FECHA.
+                   MOVE 99999 TO HIST-SECUENCIA.
+                   START EJERHIST
+                           KEY IS LESS THAN OR EQUAL TO HIST-CLAVE
+                       INVALID KEY
+                           MOVE ZERO TO HIST-SECUENCIA-ACTUAL
+                   END-START.
+                   IF HIST-STATUS = "00"
+                       READ EJERHIST NEXT RECORD
+                           AT END
+                               MOVE ZERO TO HIST-SECUENCIA-ACTUAL
+                       END-READ
+                       IF HIST-STATUS = "00"
+                               AND HIST-FECHA = FECHA-CORRIDA-HIST
+                           MOVE HIST-SECUENCIA TO HIST-SECUENCIA-ACTUAL
+                       ELSE
+                           MOVE ZERO TO HIST-SECUENCIA-ACTUAL
+                       END-IF
+                   END-IF.
 
                NUMEROS.
 
-                   DISPLAY NUM.
-                   SUBTRACT 1 FROM NUM.
+                   DIVIDE NUM BY HITO-INTERVALO
+                       GIVING HITO-COCIENTE
+                       REMAINDER HITO-RESTO.
+                   IF HITO-RESTO = ZERO
+                       DISPLAY NUM " <<== HITO"
+                   ELSE
+                       DISPLAY NUM
+                   END-IF.
+                   ADD NUM TO TOTAL-CONTROL.
+
+                   ADD 1 TO HIST-SECUENCIA-ACTUAL.
+                   MOVE FECHA-CORRIDA-HIST TO HIST-FECHA.
+                   MOVE HIST-SECUENCIA-ACTUAL TO HIST-SECUENCIA.
+                   MOVE NUM TO HIST-NUM.
+                   IF HITO-RESTO = ZERO
+                       MOVE "S" TO HIST-HITO
+                   ELSE
+                       MOVE "N" TO HIST-HITO
+                   END-IF.
+                   WRITE HIST-REGISTRO
+                       INVALID KEY
+                           DISPLAY "NO SE PUDO GRABAR EL HISTORICO: "
+                                   HIST-CLAVE
+                   END-WRITE.
+
+                   MOVE NUM TO CNT-VALOR.
+                   CALL "CONTADOR" USING CNT-VALOR CNT-PASO CNT-SENTIDO.
+                   MOVE CNT-VALOR TO NUM.
 
        END PROGRAM EJERCICIO3.
