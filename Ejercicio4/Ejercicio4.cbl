@@ -2,24 +2,254 @@
       *Hacer un programa para que el usuario ingrese un número positivo y que luego se
       *muestren por pantalla los números entre el 1 y el número ingresado por el usuario.
       *Ejemplo. Si el usuario ingresa 15, se mostrarán los números entre el 1 y el 15.
+      ******************************************************************
+      *Modificaciones:
+      *  - El ACCEPT NUMERO entraba directo a un PIC 9(3) sin validar;
+      *    un valor en blanco, no numérico o en cero generaba basura o
+      *    un abend. Ahora se pide sobre un campo alfanumérico, se
+      *    valida y se vuelve a pedir hasta que sea un número mayor a
+      *    cero, para que lo pueda operar un empleado administrativo
+      *    y no solo un programador.
+      *  - Se agrega un modo batch que lee un archivo secuencial con
+      *    un número de arranque por registro (BATCHIN) y genera el
+      *    1-a-N de cada uno en la misma corrida, para no tener que
+      *    repetir el programa a mano por cada rango.
+      *  - PROGRAM-ID pasa de YOUR-PROGRAM-NAME a EJERCICIO4: con el
+      *    driver consolidado (ver EJERMENU) dos programas con el
+      *    mismo PROGRAM-ID en la misma librería de carga era un
+      *    problema esperando pasar.
+      *  - Se agrega el registro de auditoría compartido (AUDITLOG,
+      *    ver COPYLIB/RUNAUD) para dejar rastro de quién corrió el
+      *    programa y cuándo.
+      *  - Se exige sign-on (CALL "SIGNON", compartido con EJERCICIO5)
+      *    antes de aceptar cualquier dato, para poder rastrear quién
+      *    generó cada rango.
+      *  - El avance de NUM ahora lo hace el subprograma compartido
+      *    CONTADOR (el mismo que usan EJERCICIO1 y EJERCICIO3), en
+      *    vez de un ADD propio.
+      *  - La generación del rango ya no escribe directo por pantalla:
+      *    cada número se encola en un archivo intermedio (COLA) y una
+      *    pasada aparte lo imprime, para poder en el futuro cambiar
+      *    cómo se presenta la salida sin tocar cómo se genera el
+      *    rango.
+      *  - Las entradas rechazadas (número interactivo inválido,
+      *    registro inválido en BATCHIN) ahora además quedan grabadas
+      *    en el registro de excepciones compartido (EXCPTLOG, ver
+      *    COPYLIB/EXCLOG), para poder auditarlas después en lugar de
+      *    que sólo queden en la pantalla de la corrida.
+      *  - En modo batch, los rangos de cada número de arranque caían
+      *    uno detrás del otro en COLA sin ninguna marca, así que al
+      *    imprimir no se podía distinguir dónde terminaba un rango y
+      *    empezaba el siguiente. Ahora cada rango agrega primero un
+      *    registro separador con el número de arranque.
+      *  - AUDITLOG y EXCPTLOG se abren ahora con control de archivo
+      *    inexistente (igual que CKPTFILE en EJERCICIO1), para que la
+      *    primera corrida en un sistema nuevo no aborte por falta de
+      *    alguno de los dos.
+      *  - STOP RUN cambia a GOBACK: invocado desde EJERMENU como
+      *    CALL, un STOP RUN terminaba todo el run unit y el operador
+      *    no volvía nunca al menú.
+      *  - Invocado repetidas veces en el mismo run unit desde EJERMENU,
+      *    el WORKING-STORAGE no se reinicializaba entre corridas:
+      *    OPERADOR-AUTORIZADO seguía en "S" y se saltaba el sign-on
+      *    por completo a partir de la segunda selección, y
+      *    FIN-DE-ARCHIVO/COLA-FIN-DE-ARCHIVO/NUM quedaban con el
+      *    valor de la corrida anterior. Se marca el programa IS
+      *    INITIAL PROGRAM para que cada CALL arranque como la primera
+      *    vez.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EJERCICIO4 IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCHFILE ASSIGN TO "BATCHIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COLA ASSIGN TO "COLA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
+           SELECT EXCPTLOG ASSIGN TO "EXCPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXC-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  BATCHFILE
+           RECORDING MODE IS F.
+       01  BATCH-REG PIC X(03).
+
+       FD  COLA
+           RECORDING MODE IS F.
+       01  COLA-LINEA.
+           05  COLA-TIPO PIC X(01).
+           05  COLA-VALOR PIC 9(05).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       COPY RUNAUD.
+
+       FD  EXCPTLOG
+           RECORDING MODE IS F.
+       COPY EXCLOG.
+
        WORKING-STORAGE SECTION.
        01  NUM PIC 9(3) VALUE 1.
        01  NUMERO PIC 9(3).
+       01  NUMERO-ENTRADA PIC X(03).
+       01  NUMERO-VALIDO PIC X(01) VALUE "N".
+           88  ES-NUMERO-VALIDO VALUE "S".
+       01  MODO-ENTRADA PIC X(01).
+           88  ES-MODO-BATCH VALUE "B" "b".
+       01  FIN-DE-ARCHIVO PIC X(01) VALUE "N".
+           88  HAY-FIN-DE-ARCHIVO VALUE "S".
+       01  COLA-FIN-DE-ARCHIVO PIC X(01) VALUE "N".
+           88  HAY-FIN-DE-COLA VALUE "S".
+       01  OPERADOR-ID PIC X(08).
+       01  OPERADOR-CLAVE PIC X(08).
+       01  OPERADOR-AUTORIZADO PIC X(01) VALUE "N".
+           88  OPERADOR-OK VALUE "S".
+       01  CNT-VALOR PIC 9(05).
+       01  CNT-PASO PIC 9(05) VALUE 1.
+       01  CNT-SENTIDO PIC X(01) VALUE "A".
+       01  EXC-DETALLE-ENTRADA PIC X(40).
+       01  AUD-STATUS PIC X(02).
+       01  EXC-STATUS PIC X(02).
        PROCEDURE DIVISION.
 
-           DISPLAY "INGRESE UN NUMERO".
-           ACCEPT NUMERO.
+           PERFORM PEDIR-SIGNON UNTIL OPERADOR-OK.
+
+           DISPLAY "MODO (I)NTERACTIVO O (B)ATCH?".
+           ACCEPT MODO-ENTRADA.
+
+           OPEN OUTPUT COLA.
+           IF ES-MODO-BATCH
+               PERFORM PROCESAR-LOTE
+           ELSE
+               PERFORM PEDIR-NUMERO UNTIL ES-NUMERO-VALIDO
+               PERFORM MOSTRAR-NUMEROS NUMERO TIMES
+           END-IF.
+           CLOSE COLA.
+
+           PERFORM IMPRIMIR-COLA.
+
+           PERFORM ESCRIBIR-AUDITORIA.
 
-           PERFORM MOSTRAR-NUMEROS NUMERO TIMES.
-           STOP RUN.
+           GOBACK.
+
+               ESCRIBIR-AUDITORIA.
+                   ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+                   ACCEPT AUD-RUN-TIME FROM TIME.
+                   MOVE OPERADOR-ID TO AUD-OPERATOR-ID.
+                   MOVE "EJERCIC4" TO AUD-PROGRAM-NAME.
+                   MOVE RETURN-CODE TO AUD-RETURN-CODE.
+                   OPEN EXTEND AUDITLOG.
+                   IF AUD-STATUS = "35"
+                       OPEN OUTPUT AUDITLOG
+                       CLOSE AUDITLOG
+                       OPEN EXTEND AUDITLOG
+                   END-IF.
+                   WRITE AUD-RECORD.
+                   CLOSE AUDITLOG.
+
+               ESCRIBIR-EXCEPCION.
+                   ACCEPT EXC-RUN-DATE FROM DATE YYYYMMDD.
+                   ACCEPT EXC-RUN-TIME FROM TIME.
+                   MOVE "EJERCIC4" TO EXC-PROGRAM-NAME.
+                   MOVE "ACCEPT" TO EXC-TIPO.
+                   MOVE EXC-DETALLE-ENTRADA TO EXC-DETALLE.
+                   OPEN EXTEND EXCPTLOG.
+                   IF EXC-STATUS = "35"
+                       OPEN OUTPUT EXCPTLOG
+                       CLOSE EXCPTLOG
+                       OPEN EXTEND EXCPTLOG
+                   END-IF.
+                   WRITE EXC-RECORD.
+                   CLOSE EXCPTLOG.
+
+               PEDIR-SIGNON.
+                   DISPLAY "OPERADOR ID".
+                   ACCEPT OPERADOR-ID.
+                   DISPLAY "CLAVE".
+                   ACCEPT OPERADOR-CLAVE.
+                   CALL "SIGNON" USING OPERADOR-ID OPERADOR-CLAVE
+                           OPERADOR-AUTORIZADO.
+                   IF NOT OPERADOR-OK
+                       DISPLAY "ACCESO DENEGADO, REINTENTE"
+                   END-IF.
+
+               PEDIR-NUMERO.
+                   DISPLAY "INGRESE UN NUMERO MAYOR A CERO".
+                   ACCEPT NUMERO-ENTRADA.
+                   IF NUMERO-ENTRADA IS NUMERIC
+                           AND NUMERO-ENTRADA NOT = ZEROES
+                       MOVE NUMERO-ENTRADA TO NUMERO
+                       MOVE "S" TO NUMERO-VALIDO
+                   ELSE
+                       DISPLAY "VALOR INVALIDO, REINTENTE"
+                       MOVE "N" TO NUMERO-VALIDO
+                       MOVE "NUMERO INVALIDO: " TO EXC-DETALLE-ENTRADA
+                       MOVE NUMERO-ENTRADA TO EXC-DETALLE-ENTRADA(18:3)
+                       PERFORM ESCRIBIR-EXCEPCION
+                       MOVE 4 TO RETURN-CODE
+                   END-IF.
+
+               PROCESAR-LOTE.
+                   OPEN INPUT BATCHFILE.
+                   READ BATCHFILE
+                       AT END MOVE "S" TO FIN-DE-ARCHIVO
+                   END-READ.
+                   PERFORM LEER-Y-MOSTRAR-LOTE UNTIL HAY-FIN-DE-ARCHIVO.
+                   CLOSE BATCHFILE.
+
+               LEER-Y-MOSTRAR-LOTE.
+                   IF BATCH-REG IS NUMERIC AND BATCH-REG NOT = ZEROES
+                       MOVE BATCH-REG TO NUMERO
+                       MOVE 1 TO NUM
+                       PERFORM ENCOLAR-SEPARADOR
+                       PERFORM MOSTRAR-NUMEROS NUMERO TIMES
+                   ELSE
+                       DISPLAY "REGISTRO INVALIDO EN BATCHIN: "
+                               BATCH-REG
+                       MOVE "REGISTRO BATCHIN INVALIDO: "
+                           TO EXC-DETALLE-ENTRADA
+                       MOVE BATCH-REG TO EXC-DETALLE-ENTRADA(28:3)
+                       PERFORM ESCRIBIR-EXCEPCION
+                       MOVE 4 TO RETURN-CODE
+                   END-IF.
+                   READ BATCHFILE
+                       AT END MOVE "S" TO FIN-DE-ARCHIVO
+                   END-READ.
+
+               ENCOLAR-SEPARADOR.
+                   MOVE "H" TO COLA-TIPO.
+                   MOVE NUMERO TO COLA-VALOR.
+                   WRITE COLA-LINEA.
 
                MOSTRAR-NUMEROS.
-                   DISPLAY NUM.
-                   ADD 1 TO NUM.
+                   MOVE "D" TO COLA-TIPO.
+                   MOVE NUM TO COLA-VALOR.
+                   WRITE COLA-LINEA.
+                   MOVE NUM TO CNT-VALOR.
+                   CALL "CONTADOR" USING CNT-VALOR CNT-PASO CNT-SENTIDO.
+                   MOVE CNT-VALOR TO NUM.
+
+               IMPRIMIR-COLA.
+                   OPEN INPUT COLA.
+                   READ COLA
+                       AT END MOVE "S" TO COLA-FIN-DE-ARCHIVO
+                   END-READ.
+                   PERFORM MOSTRAR-DESDE-COLA UNTIL HAY-FIN-DE-COLA.
+                   CLOSE COLA.
+
+               MOSTRAR-DESDE-COLA.
+                   IF COLA-TIPO = "H"
+                       DISPLAY "---- RANGO HASTA " COLA-VALOR " ----"
+                   ELSE
+                       DISPLAY COLA-VALOR
+                   END-IF.
+                   READ COLA
+                       AT END MOVE "S" TO COLA-FIN-DE-ARCHIVO
+                   END-READ.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM EJERCICIO4.
